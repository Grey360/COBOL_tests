@@ -0,0 +1,16 @@
+000100*----------------------------------------------------------------*
+000110*    DM100IN   -  DIGITS MULTIPLICATION INPUT TRANSACTION RECORD *
+000120*                 SHARED BY ALL PROGRAMS THAT READ OR BUILD A    *
+000130*                 NUM1/NUM2 MULTIPLICATION TRANSACTION.          *
+000140*----------------------------------------------------------------*
+000150 01  DM100-INPUT-RECORD.
+000160     05  DM100-IN-NUM1                   PIC 9(07).
+000170     05  DM100-IN-NUM2                   PIC 9(07).
+000180     05  DM100-IN-TRANS-DATE             PIC 9(08).
+000190     05  DM100-IN-REC-TYPE               PIC X(01).
+000200         88  DM100-IN-TYPE-TRANSACTION       VALUE "T".
+000210     05  DM100-IN-STATUS                 PIC X(01).
+000220         88  DM100-IN-STATUS-NEW             VALUE "N".
+000230         88  DM100-IN-STATUS-RESUBMITTED     VALUE "R".
+000240     05  FILLER                          PIC X(06).
+000250 
