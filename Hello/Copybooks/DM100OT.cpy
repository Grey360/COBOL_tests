@@ -0,0 +1,26 @@
+000100*----------------------------------------------------------------*
+000110*    DM100OT   -  DIGITS MULTIPLICATION OUTPUT TRANSACTION       *
+000120*                 RECORD.  SAME LEADING FIELDS AS DM100IN PLUS   *
+000130*                 THE COMPUTED RESULT AND A SIZE-ERROR FLAG.  A  *
+000140*                 PAIR THAT TAKES A SIZE ERROR ON THE MULTIPLY   *
+000150*                 NEVER REACHES THIS RECORD - IT IS ROUTED TO    *
+000160*                 THE EXCEPTIONS REPORT INSTEAD - SO THE FLAG IS *
+000170*                 ALWAYS "N" HERE; IT IS CARRIED ON THIS LAYOUT  *
+000180*                 AS A CONTRACTUAL "KNOWN GOOD" MARKER FOR ANY   *
+000190*                 OTHER PROGRAM THAT BUILDS OR READS AN OUTFILE  *
+000200*                 RECORD, RATHER THAN REQUIRING SUCH A PROGRAM   *
+000210*                 TO INFER "GOOD" FROM THE RECORD'S MERE         *
+000220*                 PRESENCE ON OUTFILE.                           *
+000230*----------------------------------------------------------------*
+000240 01  DM100-OUTPUT-RECORD.
+000250     05  DM100-OUT-NUM1                  PIC 9(07).
+000260     05  DM100-OUT-NUM2                  PIC 9(07).
+000270     05  DM100-OUT-RESULT                PIC 9(07).
+000280     05  DM100-OUT-TRANS-DATE            PIC 9(08).
+000290     05  DM100-OUT-REC-TYPE              PIC X(01).
+000300         88  DM100-OUT-TYPE-TRANSACTION      VALUE "T".
+000310     05  DM100-OUT-SIZE-ERR-FLAG          PIC X(01).
+000320         88  DM100-OUT-SIZE-OK                VALUE "N".
+000330         88  DM100-OUT-SIZE-ERROR             VALUE "Y".
+000340     05  FILLER                          PIC X(05).
+000350
