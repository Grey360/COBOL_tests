@@ -0,0 +1,92 @@
+//DM100J   JOB  (ACCTG),'DIGITS MULTIPLICATION',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  DM100J    -  NIGHTLY BATCH RUN OF DIGITS MULTIPLICATION      *
+//*               (PROGRAM DIGITSMULTIPLICATION, LOAD MODULE      *
+//*               DM100 - PROGRAM-ID TRUNCATED TO 8 CHARACTERS    *
+//*               FOR THE LOAD LIBRARY MEMBER NAME)               *
+//*                                                                *
+//*  RUNS AGAINST THE DATED INPUT EXTRACT FOR THE CURRENT          *
+//*  BUSINESS DATE AND ROLLS THE OUTPUT, PRINT REPORT, REJECT      *
+//*  REPORT AND CHECKPOINT INTO GENERATION DATA GROUPS SO A        *
+//*  ROLLING RUN HISTORY IS KEPT AUTOMATICALLY.  THE NORMAL        *
+//*  NIGHTLY SUBMISSION CARRIES NO PARM AT ALL.  TO RESTART A      *
+//*  FAILED RUN, RESUBMIT WITH PARM='RESTART=nnnnnnn' ON THE       *
+//*  EXEC STATEMENT FOR STEP0010, WHERE nnnnnnn IS THE LAST        *
+//*  RECORD NUMBER SHOWN ON THE CHKPFILE DD FROM THE FAILED RUN,   *
+//*  AND POINT OUTFILE/RPTFILE/REJFILE/CHKPFILE AT THE SAME        *
+//*  GENERATIONS THE FAILED RUN CREATED (DISP=MOD, RELATIVE (0))   *
+//*  RATHER THAN LETTING THIS JCL ROLL A NEW (+1) GENERATION, SO   *
+//*  THE RUN BEING RESTARTED IS EXTENDED RATHER THAN REPLACED.     *
+//*--------------------------------------------------------------*
+//         SET  BUSDATE='YYYYMMDD'
+//*        BUSDATE IS SUBSTITUTED WITH THE ACTUAL BUSINESS DATE BY
+//*        THE NIGHTLY SCHEDULER (OR BY HAND WHEN AN OPERATOR
+//*        RESUBMITS) BEFORE THIS JCL IS RUN.  THE DAILY INPUT
+//*        EXTRACT IS A DATED DATASET, NOT A GDG, SO A RESTART
+//*        SIMPLY REUSES THE SAME DATE AS THE FAILED RUN.
+//STEP0010 EXEC PGM=DM100
+//STEPLIB  DD   DSN=PROD.DM100.LOADLIB,DISP=SHR
+//INFILE   DD   DSN=PROD.DM100.DAILY.INPUT.D&BUSDATE,DISP=SHR
+//OUTFILE  DD   DSN=PROD.DM100.RESULTS.GDG(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=36,BLKSIZE=7200),
+//             SPACE=(CYL,(5,5),RLSE)
+//RPTFILE  DD   DSN=PROD.DM100.REPORT.GDG(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000),
+//             SPACE=(CYL,(5,5),RLSE)
+//REJFILE  DD   DSN=PROD.DM100.REJECTS.GDG(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000),
+//             SPACE=(CYL,(1,1),RLSE)
+//AUDITFL DD  DSN=PROD.DM100.AUDIT.LOG,DISP=MOD,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//*        (PROD.DM100.AUDIT.LOG IS A PLAIN PHYSICAL-SEQUENTIAL
+//*        DATASET, NOT A GDG - IT IS ALLOCATED ONCE AT SETUP
+//*        TIME AND EVERY RUN THEREAFTER OPENS IT EXTEND/MOD TO
+//*        APPEND.  ONE-TIME SETUP, NOT PART OF THE NIGHTLY RUN:
+//*             //ALLOC    EXEC PGM=IEFBR14
+//*             //AUDITFL DD DSN=PROD.DM100.AUDIT.LOG,
+//*             //             DISP=(NEW,CATLG),
+//*             //             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000),
+//*             //             SPACE=(CYL,(5,5),RLSE)
+//*        )
+//*        CHKPIN READS THE PRIOR GENERATION (0) OF THE CHECKPOINT
+//*        GDG.  THAT GENERATION MUST ALREADY EXIST BEFORE STEP0010
+//*        WILL ALLOCATE - ONE-TIME SETUP, NOT PART OF THE NIGHTLY
+//*        RUN, TO CATALOG AN EMPTY FIRST GENERATION SO THE VERY
+//*        FIRST NIGHTLY SUBMISSION HAS A GENERATION (0) TO READ:
+//*             //ALLOC    EXEC PGM=IEFBR14
+//*             //CHKPFILE DD DSN=PROD.DM100.CHECKPT.GDG(+1),
+//*             //             DISP=(NEW,CATLG,CATLG),
+//*             //             DCB=(RECFM=FB,LRECL=69,BLKSIZE=6900),
+//*             //             SPACE=(CYL,(1,1),RLSE)
+//*        1200-READ-CHECKPOINT TOLERATES AN EMPTY GENERATION (READS
+//*        AT END AND CONTINUES WITH THE DEFAULT, ZERO-VALUE COUNTERS)
+//*        SO THIS EMPTY FIRST GENERATION NEEDS NO DATA WRITTEN TO IT.
+//CHKPIN   DD   DSN=PROD.DM100.CHECKPT.GDG(0),DISP=SHR
+//CHKPFILE DD   DSN=PROD.DM100.CHECKPT.GDG(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=69,BLKSIZE=6900),
+//             SPACE=(CYL,(1,1),RLSE)
+//LKUPFILE DD   DSN=PROD.DM100.LOOKUP.KSDS,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
+//*  GDG BASE AND MODEL DSCB DEFINITIONS (RUN ONCE AT SETUP TIME,
+//*  KEPT HERE FOR REFERENCE - NOT PART OF THE NIGHTLY SCHEDULE):
+//*     DEFINE GDG (NAME(PROD.DM100.RESULTS.GDG)  LIMIT(30) SCRATCH)
+//*     DEFINE GDG (NAME(PROD.DM100.REPORT.GDG)   LIMIT(30) SCRATCH)
+//*     DEFINE GDG (NAME(PROD.DM100.REJECTS.GDG)  LIMIT(30) SCRATCH)
+//*     DEFINE GDG (NAME(PROD.DM100.CHECKPT.GDG)  LIMIT(7)  SCRATCH)
+//*
+//*  LKUPFILE IS A VSAM KSDS AND, UNLIKE THE GDGs ABOVE, CANNOT BE
+//*  CREATED BY THE PROGRAM'S OWN OPEN - A COBOL OPEN CANNOT DEFINE
+//*  A VSAM CLUSTER ON Z/OS.  IT MUST BE DEFINED ONCE AT SETUP TIME
+//*  WITH IDCAMS BEFORE THE FIRST RUN, FOR EXAMPLE:
+//*     DEFINE CLUSTER (NAME(PROD.DM100.LOOKUP.KSDS)          -
+//*            INDEXED KEYS(14 0) RECORDSIZE(21 21)           -
+//*            RECORDS(50000 10000) SHR(2 3))                 -
+//*            DATA  (NAME(PROD.DM100.LOOKUP.KSDS.DATA))       -
+//*            INDEX (NAME(PROD.DM100.LOOKUP.KSDS.INDEX))
