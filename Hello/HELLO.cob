@@ -1,17 +1,874 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DigitsMultiplication.
-       AUTHOR. Gailor Petemoya.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           01 Num1 PIC 9999999 VALUE ZEROS.
-           01 Num2 PIC 9999999 VALUE ZEROS.
-           01 Result PIC 9999999 VALUE ZEROS.
-       PROCEDURE DIVISION.
-       CalculateProduct.
-           DISPLAY "Choose a 1st digit then press 'ENTER' to continue".
-           ACCEPT Num1.
-           DISPLAY "Choose a 2nd digit then press 'ENTER' to continue".
-           ACCEPT Num2.
-           MULTIPLY Num1 BY Num2 GIVING Result.
-           DISPLAY "The product is ", Result.
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    DigitsMultiplication.
+000120 AUTHOR.        Gailor Petemoya.
+000130 INSTALLATION.  DATA PROCESSING.
+000140 DATE-WRITTEN.  01/05/2019.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------*
+000170*                 MODIFICATION HISTORY                      *
+000180*----------------------------------------------------------*
+000190* DATE       BY   DESCRIPTION
+000200* ---------- ---- ------------------------------------------
+000210* 2026-08-08 GP   CONVERTED FROM A SINGLE INTERACTIVE
+000220*                 ACCEPT/DISPLAY CYCLE TO BATCH PROCESSING
+000230*                 OF A FILE OF NUM1/NUM2 PAIRS.
+000240* 2026-08-08 GP   ADDED ON SIZE ERROR CHECKING ON THE
+000250*                 MULTIPLY AND AN EXCEPTIONS REPORT FOR
+000260*                 RESULT OVERFLOW.
+000270* 2026-08-08 GP   ADDED END-OF-RUN CONTROL TOTAL AND
+000280*                 RECORD COUNT RECONCILIATION REPORTING.
+000290* 2026-08-08 GP   ADDED PERSISTENT TRANSACTION AUDIT LOG.
+000300* 2026-08-08 GP   ADDED CHECKPOINT/RESTART SUPPORT SO A
+000310*                 RERUN DOES NOT REPROCESS THE WHOLE FILE.
+000320* 2026-08-08 GP   MOVED THE TRANSACTION LAYOUT OUT TO
+000330*                 SHARED COPYBOOKS DM100IN / DM100OT.
+000340* 2026-08-08 GP   ADDED VALIDATION TO REJECT ZERO AND
+000350*                 OUT-OF-RANGE NUM1/NUM2 PAIRS.
+000360* 2026-08-08 GP   ADDED AN INDEXED LOOKUP FILE SO REPEAT
+000370*                 NUM1/NUM2 PAIRS REUSE A PRIOR RESULT
+000380*                 INSTEAD OF RECOMPUTING IT.
+000390* 2026-08-08 GP   REPLACED THE PLAIN SUMMARY LINES WITH A
+000400*                 PAGINATED RPTFILE PRINT REPORT CARRYING A
+000410*                 RUN-DATE HEADING, NUM1/NUM2/RESULT DETAIL
+000420*                 LINES, PAGE BREAKS AND PAGE NUMBERS, WITH
+000430*                 THE RECONCILIATION TOTALS PRINTED AT THE
+000440*                 END OF THE REPORT.
+000450* 2026-08-08 GP   RESTART NOW RECOVERS THE PRIOR CHECKPOINT
+000460*                 FROM A SEPARATE INPUT DD (CHKPIN) SO A NEW
+000470*                 GDG GENERATION CAN BE CATALOGED FOR THIS
+000480*                 RUN'S CHKPFILE WITHOUT HIDING THE GENERATION
+000490*                 THE FAILED RUN LEFT BEHIND.  OUTFILE, RPTFILE
+000500*                 AND REJFILE ARE NOW EXTENDED RATHER THAN
+000510*                 RE-CREATED ON A RESTART, AND THE RECORD,
+000520*                 REJECT, CACHE AND CONTROL-TOTAL COUNTERS ARE
+000530*                 SEEDED FROM THE CHECKPOINT SO THE RECONCILI-
+000540*                 ATION REPORT STILL BALANCES AFTER A RESTART.
+000550* 2026-08-08 GP   THE RESTART PARM IS NOW RECEIVED THROUGH A
+000560*                 LINKAGE SECTION PARAMETER AREA INSTEAD OF
+000570*                 ACCEPT FROM COMMAND-LINE, SO EXEC PARM= IS
+000580*                 ACTUALLY DELIVERED TO THE PROGRAM.  WIDENED
+000590*                 THE CHECKPOINT RUN-DATE FIELD FROM 8 TO 10
+000600*                 BYTES SO IT NO LONGER TRUNCATES THE DAY OFF
+000610*                 THE YYYY-MM-DD EDITED DATE.  ADDED FILE
+000620*                 STATUS CHECKS AFTER THE REMAINING FILE OPENS
+000630*                 SO A FAILED OPEN IS REPORTED AND STOPS THE
+000640*                 RUN INSTEAD OF ABENDING ON THE FIRST READ
+000650*                 OR WRITE WITH NO DIAGNOSTIC.
+000660* 2026-08-09 GP   RENAMED THE AUDIT LOG FILE FROM AUDITFILE TO
+000670*                 AUDITFL (8 CHARACTERS) SO ITS DD NAME IS VALID
+000680*                 ON Z/OS.  CHANGED THE FLAT FILES FROM LINE
+000690*                 SEQUENTIAL TO SEQUENTIAL TO MATCH THE FIXED-
+000700*                 BLOCK QSAM DATASETS THEY ARE ASSIGNED TO IN
+000710*                 THE JCL.  ADDED A FILE STATUS CHECK AFTER THE
+000720*                 LOOKUP FILE'S SELF-CREATE OPEN.  DROPPED THE
+000730*                 OUTPUT RECORD'S SIZE-ERROR FLAG - A PAIR THAT
+000740*                 TAKES A SIZE ERROR IS ALWAYS ROUTED TO THE
+000750*                 EXCEPTIONS REPORT INSTEAD OF OUTFILE, SO THE
+000760*                 FLAG COULD NEVER CARRY ANYTHING BUT "N".
+000770*                 VALIDATION NOW ALSO REJECTS A RECORD WHOSE
+000780*                 TYPE IS NOT "T" OR WHOSE TRANSACTION DATE IS
+000790*                 MISSING, AND THE OUTPUT TRANSACTION DATE IS
+000800*                 NOW CARRIED FROM THE INPUT RECORD RATHER THAN
+000810*                 DEFAULTED TO THE RUN DATE.  A RESUBMITTED
+000820*                 INPUT RECORD (STATUS "R") NOW STOPS THE
+000830*                 RESTART SKIP EARLY SO IT IS REPROCESSED EVEN
+000840*                 IF IT FALLS BEFORE THE CHECKPOINTED RESTART
+000850*                 POINT.  THE JOB-ID WRITTEN TO THE AUDIT AND
+000860*                 CHECKPOINT RECORDS IS NOW SEEDED FROM TIME OF
+000870*                 DAY INSTEAD OF A CONSTANT LITERAL SO IT
+000880*                 DISTINGUISHES ONE RUN FROM ANOTHER ON THE SAME
+000890*                 DATE, INCLUDING A RESTART RESUBMISSION.  THE
+000900*                 CHECKPOINT RECORD NOW ALSO CARRIES THE REPORT'S
+000910*                 PAGE AND LINE COUNTERS SO A RESTARTED RUN
+000920*                 CONTINUES THE PRINT REPORT'S PAGE NUMBERING
+000930*                 INSTEAD OF STARTING BACK AT PAGE 1.  ADDED AN
+000940*                 IS NUMERIC CHECK ON THE RESTART PARM DIGITS SO
+000950*                 A MALFORMED PARM IS REPORTED AND IGNORED
+000960*                 RATHER THAN RISKING A DATA EXCEPTION.  ADDED A
+000970*                 ONE-TIME SETUP STEP IN THE JCL TO CATALOG AN
+000980*                 EMPTY FIRST CHECKPOINT GENERATION SO CHKPIN
+000990*                 CAN ALLOCATE ON THE VERY FIRST NIGHTLY RUN.
+001000* 2026-08-09 GP   CORRECTED THE RESTART SKIP SO A RESUBMITTED
+001010*                 RECORD ENCOUNTERED WHILE SKIPPING PAST THE
+001020*                 PRIOR RUN IS PROCESSED IN PLACE AND THE SKIP
+001030*                 THEN RESUMES, RATHER THAN ABANDONING THE SKIP
+001040*                 AND REPROCESSING THE REST OF THE FILE -
+001050*                 FACTORED THE RECORD-PROCESSING LOGIC OUT OF
+001060*                 2000-PROCESS-TRANSACTION INTO ITS OWN PARAGRAPH
+001070*                 SO BOTH THE MAIN LOOP AND THE SKIP LOOP CAN
+001080*                 SHARE IT.  ADDED A FILE STATUS CHECK ON THE
+001090*                 AUDIT LOG'S FALLBACK OPEN AND ON THE CHECKPOINT
+001100*                 INPUT FILE'S OPEN, SO A GENUINE OPEN FAILURE IS
+001110*                 DISTINGUISHED FROM AN EMPTY FIRST GENERATION AND
+001120*                 REPORTED RATHER THAN SILENTLY TREATED AS "NO
+001130*                 PRIOR CHECKPOINT".  DROPPED THE UNUSED RESTART
+001140*                 PARM LITERAL WORK FIELD.  CHANGED THE DAILY
+001150*                 INPUT DD TO A DATED DATASET NAME BUILT FROM A
+001160*                 JCL SYMBOLIC PARAMETER INSTEAD OF A GDG
+001170*                 RELATIVE-GENERATION REFERENCE, SINCE THE DAILY
+001180*                 INPUT EXTRACT IS DATED RATHER THAN GDG-MANAGED.
+001190* 2026-08-09 GP   REPROCESSING A RESUBMITTED RECORD DURING THE
+001200*                 RESTART SKIP WAS DOUBLE-COUNTING IT - ITS
+001210*                 ORIGINAL DISPOSITION WAS ALREADY INCLUDED IN
+001220*                 THE COUNTERS SEEDED FROM THE CHECKPOINT, SO
+001230*                 REPROCESSING IT INCREMENTED RECS-PROCESSED/
+001240*                 RECS-REJECTED/CONTROL-TOTAL A SECOND TIME AND
+001250*                 THREW OFF THE RECONCILIATION BALANCE.
+001260*                 2060-SKIP-ONE-RECORD NOW SAVES THOSE COUNTERS
+001270*                 BEFORE REPROCESSING A RESUBMISSION AND RESTORES
+001280*                 THEM AFTERWARD, SO THE CORRECTED OUTFILE/
+001290*                 REJFILE/AUDITFL ENTRY IS WRITTEN WITHOUT ADDING
+001300*                 A SECOND CONTRIBUTION TO THE RUN TOTALS FOR THE
+001310*                 SAME PHYSICAL RECORD.  THE AUDIT DETAIL LINE
+001320*                 NOW ALSO CARRIES THE INPUT RECORD'S STATUS SO A
+001330*                 RESUBMITTED CORRECTION IS DISTINGUISHABLE FROM
+001340*                 THE ORIGINAL ENTRY IT CORRECTS RATHER THAN
+001350*                 READING AS AN UNEXPLAINED DUPLICATE.  RESTORED
+001360*                 DM100-OUT-SIZE-ERR-FLAG TO DM100OT.CPY (ALWAYS
+001370*                 "N", SINCE A SIZE ERROR NEVER REACHES OUTFILE)
+001380*                 SO THE SHARED OUTPUT LAYOUT CARRIES THE FIELD
+001390*                 IT WAS ORIGINALLY SPECIFIED WITH.
+001400*----------------------------------------------------------*
+001410 ENVIRONMENT DIVISION.
+001420 INPUT-OUTPUT SECTION.
+001430 FILE-CONTROL.
+001440     SELECT INFILE ASSIGN TO "INFILE"
+001450         ORGANIZATION IS SEQUENTIAL
+001460         FILE STATUS IS DM100-WS-INFILE-STATUS.
+001470     SELECT OUTFILE ASSIGN TO "OUTFILE"
+001480         ORGANIZATION IS SEQUENTIAL
+001490         FILE STATUS IS DM100-WS-OUTFILE-STATUS.
+001500     SELECT RPTFILE ASSIGN TO "RPTFILE"
+001510         ORGANIZATION IS SEQUENTIAL
+001520         FILE STATUS IS DM100-WS-RPTFILE-STATUS.
+001530     SELECT REJFILE ASSIGN TO "REJFILE"
+001540         ORGANIZATION IS SEQUENTIAL
+001550         FILE STATUS IS DM100-WS-REJFILE-STATUS.
+001560     SELECT AUDITFL ASSIGN TO "AUDITFL"
+001570         ORGANIZATION IS SEQUENTIAL
+001580         FILE STATUS IS DM100-WS-AUDFILE-STATUS.
+001590     SELECT CHKPFILE ASSIGN TO "CHKPFILE"
+001600         ORGANIZATION IS SEQUENTIAL
+001610         FILE STATUS IS DM100-WS-CHKPFILE-STATUS.
+001620     SELECT CHKPIN ASSIGN TO "CHKPIN"
+001630         ORGANIZATION IS SEQUENTIAL
+001640         FILE STATUS IS DM100-WS-CHKPINFILE-STATUS.
+001650     SELECT LKUPFILE ASSIGN TO "LKUPFILE"
+001660         ORGANIZATION IS INDEXED
+001670         ACCESS MODE IS DYNAMIC
+001680         RECORD KEY IS DM100-LKUP-KEY
+001690         FILE STATUS IS DM100-WS-LKUPFILE-STATUS.
+001700 DATA DIVISION.
+001710 FILE SECTION.
+001720 FD  INFILE
+001730     LABEL RECORDS ARE STANDARD.
+001740     COPY DM100IN.
+001750 FD  OUTFILE
+001760     LABEL RECORDS ARE STANDARD.
+001770     COPY DM100OT.
+001780 FD  RPTFILE
+001790     LABEL RECORDS ARE STANDARD.
+001800 01  DM100-RPT-LINE                      PIC X(80).
+001810 FD  REJFILE
+001820     LABEL RECORDS ARE STANDARD.
+001830 01  DM100-REJ-LINE                      PIC X(80).
+001840 FD  AUDITFL
+001850     LABEL RECORDS ARE STANDARD.
+001860 01  DM100-AUD-LINE                      PIC X(80).
+001870 FD  CHKPFILE
+001880     LABEL RECORDS ARE STANDARD.
+001890 01  DM100-CHKPT-RECORD.
+001900     05  DM100-CHKPT-JOB-ID              PIC X(08).
+001910     05  DM100-CHKPT-RUN-DATE            PIC X(10).
+001920     05  DM100-CHKPT-LAST-REC-NO         PIC 9(07).
+001930     05  DM100-CHKPT-RECS-PROCESSED      PIC 9(07).
+001940     05  DM100-CHKPT-RECS-REJECTED       PIC 9(07).
+001950     05  DM100-CHKPT-RECS-FROM-CACHE     PIC 9(07).
+001960     05  DM100-CHKPT-CONTROL-TOTAL       PIC 9(15).
+001970     05  DM100-CHKPT-PAGE-COUNT          PIC 9(05).
+001980     05  DM100-CHKPT-LINE-COUNT          PIC 9(03).
+001990 FD  CHKPIN
+002000     LABEL RECORDS ARE STANDARD.
+002010 01  DM100-CHKPT-IN-RECORD.
+002020     05  DM100-CHKPIN-JOB-ID              PIC X(08).
+002030     05  DM100-CHKPIN-RUN-DATE            PIC X(10).
+002040     05  DM100-CHKPIN-LAST-REC-NO         PIC 9(07).
+002050     05  DM100-CHKPIN-RECS-PROCESSED      PIC 9(07).
+002060     05  DM100-CHKPIN-RECS-REJECTED       PIC 9(07).
+002070     05  DM100-CHKPIN-RECS-FROM-CACHE     PIC 9(07).
+002080     05  DM100-CHKPIN-CONTROL-TOTAL       PIC 9(15).
+002090     05  DM100-CHKPIN-PAGE-COUNT          PIC 9(05).
+002100     05  DM100-CHKPIN-LINE-COUNT          PIC 9(03).
+002110 FD  LKUPFILE
+002120     LABEL RECORDS ARE STANDARD.
+002130 01  DM100-LOOKUP-RECORD.
+002140     05  DM100-LKUP-KEY.
+002150         10  DM100-LKUP-NUM1              PIC 9(07).
+002160         10  DM100-LKUP-NUM2              PIC 9(07).
+002170     05  DM100-LKUP-RESULT                PIC 9(07).
+002180 WORKING-STORAGE SECTION.
+002190*----------------------------------------------------------*
+002200*    FILE STATUS SWITCHES
+002210*----------------------------------------------------------*
+002220 77  DM100-WS-INFILE-STATUS              PIC X(02) VALUE "00".
+002230 77  DM100-WS-OUTFILE-STATUS             PIC X(02) VALUE "00".
+002240 77  DM100-WS-RPTFILE-STATUS             PIC X(02) VALUE "00".
+002250 77  DM100-WS-REJFILE-STATUS             PIC X(02) VALUE "00".
+002260 77  DM100-WS-AUDFILE-STATUS             PIC X(02) VALUE "00".
+002270 77  DM100-WS-CHKPFILE-STATUS            PIC X(02) VALUE "00".
+002280 77  DM100-WS-CHKPINFILE-STATUS          PIC X(02) VALUE "00".
+002290 77  DM100-WS-LKUPFILE-STATUS            PIC X(02) VALUE "00".
+002300*----------------------------------------------------------*
+002310*    PROGRAM SWITCHES
+002320*----------------------------------------------------------*
+002330 77  DM100-WS-EOF-SWITCH                 PIC X(01) VALUE "N".
+002340     88  DM100-WS-EOF                        VALUE "Y".
+002350 77  DM100-WS-VALID-SWITCH               PIC X(01) VALUE "Y".
+002360     88  DM100-WS-PAIR-VALID                 VALUE "Y".
+002370     88  DM100-WS-PAIR-INVALID               VALUE "N".
+002380 77  DM100-WS-SIZE-ERROR-SWITCH          PIC X(01) VALUE "N".
+002390     88  DM100-WS-SIZE-ERROR-OCCURRED        VALUE "Y".
+002400 77  DM100-WS-RESTART-SWITCH             PIC X(01) VALUE "N".
+002410     88  DM100-WS-RESTART-REQUESTED          VALUE "Y".
+002420 77  DM100-WS-FOUND-SWITCH               PIC X(01) VALUE "N".
+002430     88  DM100-WS-PAIR-FOUND                 VALUE "Y".
+002440*----------------------------------------------------------*
+002450*    RUN COUNTERS AND CONTROL TOTALS
+002460*----------------------------------------------------------*
+002470 77  DM100-WS-RECS-READ              PIC 9(07) COMP VALUE ZERO.
+002480 77  DM100-WS-RECS-PROCESSED         PIC 9(07) COMP VALUE ZERO.
+002490 77  DM100-WS-RECS-REJECTED          PIC 9(07) COMP VALUE ZERO.
+002500 77  DM100-WS-RECS-FROM-CACHE        PIC 9(07) COMP VALUE ZERO.
+002510 77  DM100-WS-CONTROL-TOTAL          PIC 9(15) COMP VALUE ZERO.
+002520*----------------------------------------------------------*
+002530*    SAVE AREA FOR THE COUNTERS ABOVE WHILE A RESUBMITTED
+002540*    RECORD FOUND DURING THE RESTART SKIP IS REPROCESSED -
+002550*    SEE 2060-SKIP-ONE-RECORD.  THAT RECORD'S ORIGINAL
+002560*    DISPOSITION IS ALREADY REFLECTED IN THE COUNTERS SEEDED
+002570*    FROM THE CHECKPOINT, SO THE COUNTERS ARE RESTORED TO
+002580*    THEIR PRE-REPROCESSING VALUES AFTERWARD TO AVOID COUNTING
+002590*    THE SAME PHYSICAL RECORD TWICE.
+002600*----------------------------------------------------------*
+002610 77  DM100-WS-SAVE-RECS-PROCESSED  PIC 9(07) COMP VALUE ZERO.
+002620 77  DM100-WS-SAVE-RECS-REJECTED   PIC 9(07) COMP VALUE ZERO.
+002630 77  DM100-WS-SAVE-RECS-FROM-CACHE PIC 9(07) COMP VALUE ZERO.
+002640 77  DM100-WS-SAVE-CONTROL-TOTAL   PIC 9(15) COMP VALUE ZERO.
+002650 77  DM100-WS-CHECKPOINT-INTERVAL    PIC 9(05) COMP VALUE 100.
+002660 77  DM100-WS-CKPT-QUOTIENT          PIC 9(07) COMP VALUE ZERO.
+002670 77  DM100-WS-CKPT-REMAINDER         PIC 9(05) COMP VALUE ZERO.
+002680 77  DM100-WS-RESTART-POINT          PIC 9(07) COMP VALUE ZERO.
+002690*----------------------------------------------------------*
+002700*    PRINT REPORT PAGINATION COUNTERS
+002710*----------------------------------------------------------*
+002720 77  DM100-WS-LINE-COUNT             PIC 9(03) COMP VALUE ZERO.
+002730 77  DM100-WS-LINES-PER-PAGE         PIC 9(03) COMP VALUE 050.
+002740 77  DM100-WS-PAGE-COUNT             PIC 9(05) COMP VALUE ZERO.
+002750*----------------------------------------------------------*
+002760*    VALIDATION RANGE LIMITS FOR NUM1 / NUM2
+002770*----------------------------------------------------------*
+002780 77  DM100-WS-NUM-MINIMUM            PIC 9(07) VALUE 0000001.
+002790 77  DM100-WS-NUM-MAXIMUM            PIC 9(07) VALUE 0009999.
+002800*----------------------------------------------------------*
+002810*    JOB IDENTIFICATION AND RUN DATE
+002820*         DM100-WS-JOB-ID IS SEEDED FROM THE TIME OF DAY SO
+002830*         IT VARIES ON EVERY INVOCATION - INCLUDING A RESTART
+002840*         RESUBMISSION OF THE SAME BUSINESS DATE - AND CAN BE
+002850*         USED TO TRACE AN AUDIT OR CHECKPOINT RECORD BACK TO
+002860*         THE EXACT RUN THAT PRODUCED IT.
+002870 77  DM100-WS-JOB-ID                     PIC X(08) VALUE "DM100".
+002880 77  DM100-WS-RUN-TIME                   PIC 9(08) VALUE ZERO.
+002890 01  DM100-WS-RUN-DATE.
+002900     05  DM100-WS-RUN-YYYY                PIC 9(04).
+002910     05  DM100-WS-RUN-MM                  PIC 9(02).
+002920     05  DM100-WS-RUN-DD                  PIC 9(02).
+002930 01  DM100-WS-RUN-DATE-EDIT              PIC X(10).
+002940*----------------------------------------------------------*
+002950*    RESTART PARAMETER WORK AREAS
+002960*----------------------------------------------------------*
+002970 77  DM100-WS-RESTART-DIGITS             PIC 9(07).
+002980*----------------------------------------------------------*
+002990*    WORK AREAS
+003000*----------------------------------------------------------*
+003010 77  DM100-WS-RESULT                     PIC 9(07) VALUE ZERO.
+003020*----------------------------------------------------------*
+003030*    REJECT REPORT DETAIL LINE
+003040*----------------------------------------------------------*
+003050 01  DM100-REJ-DETAIL-LINE.
+003060     05  DM100-REJD-NUM1                 PIC ZZZZZZ9.
+003070     05  FILLER                         PIC X(03) VALUE SPACES.
+003080     05  DM100-REJD-NUM2                 PIC ZZZZZZ9.
+003090     05  FILLER                         PIC X(03) VALUE SPACES.
+003100     05  DM100-REJD-REASON              PIC X(40).
+003110*----------------------------------------------------------*
+003120*    PRINT REPORT HEADING AND DETAIL LINES
+003130*----------------------------------------------------------*
+003140 01  DM100-RPT-HDG-LINE-1.
+003150     05  FILLER                         PIC X(10) VALUE
+003160             "RUN DATE: ".
+003170     05  DM100-RPTH-RUN-DATE             PIC X(10).
+003180     05  FILLER                         PIC X(40) VALUE SPACES.
+003190     05  FILLER                         PIC X(05) VALUE "PAGE ".
+003200     05  DM100-RPTH-PAGE-NO              PIC ZZZZ9.
+003210 01  DM100-RPT-HDG-LINE-2.
+003220     05  FILLER                         PIC X(30) VALUE
+003230             "DIGITS MULTIPLICATION REPORT".
+003240 01  DM100-RPT-HDG-LINE-3.
+003250     05  FILLER                         PIC X(05) VALUE SPACES.
+003260     05  FILLER                         PIC X(07) VALUE "NUM1".
+003270     05  FILLER                         PIC X(05) VALUE SPACES.
+003280     05  FILLER                         PIC X(07) VALUE "NUM2".
+003290     05  FILLER                         PIC X(05) VALUE SPACES.
+003300     05  FILLER                         PIC X(07) VALUE "RESULT".
+003310 01  DM100-RPT-DETAIL-LINE.
+003320     05  FILLER                         PIC X(05) VALUE SPACES.
+003330     05  DM100-RPTD-NUM1                 PIC ZZZZZZ9.
+003340     05  FILLER                         PIC X(05) VALUE SPACES.
+003350     05  DM100-RPTD-NUM2                 PIC ZZZZZZ9.
+003360     05  FILLER                         PIC X(05) VALUE SPACES.
+003370     05  DM100-RPTD-RESULT               PIC ZZZZZZ9.
+003380*----------------------------------------------------------*
+003390*    PRINT REPORT TOTALS LINE  (END-OF-RUN RECONCILIATION)
+003400*----------------------------------------------------------*
+003410 01  DM100-RPT-TOTALS-LINE.
+003420     05  DM100-RPTT-LABEL                PIC X(30).
+003430     05  DM100-RPTT-VALUE                PIC Z(14)9.
+003440*----------------------------------------------------------*
+003450*    AUDIT LOG DETAIL LINE
+003460*----------------------------------------------------------*
+003470 01  DM100-AUD-DETAIL-LINE.
+003480     05  DM100-AUDD-JOB-ID                PIC X(08).
+003490     05  FILLER                          PIC X(01) VALUE SPACES.
+003500     05  DM100-AUDD-RUN-DATE              PIC X(10).
+003510     05  FILLER                          PIC X(01) VALUE SPACES.
+003520     05  DM100-AUDD-NUM1                  PIC 9(07).
+003530     05  FILLER                          PIC X(01) VALUE SPACES.
+003540     05  DM100-AUDD-NUM2                  PIC 9(07).
+003550     05  FILLER                          PIC X(01) VALUE SPACES.
+003560     05  DM100-AUDD-RESULT               PIC 9(07).
+003570     05  FILLER                          PIC X(01) VALUE SPACES.
+003580     05  DM100-AUDD-STATUS                PIC X(01).
+003590 LINKAGE SECTION.
+003600*----------------------------------------------------------*
+003610*    EXEC PARM= PARAMETER AREA - PASSED BY THE OPERATING
+003620*    SYSTEM AS A HALFWORD LENGTH FOLLOWED BY THE PARM TEXT
+003630*----------------------------------------------------------*
+003640 01  DM100-LK-PARM-AREA.
+003650     05  DM100-LK-PARM-LEN               PIC S9(04) COMP.
+003660     05  DM100-LK-PARM-TEXT              PIC X(80).
+003670 PROCEDURE DIVISION USING DM100-LK-PARM-AREA.
+003680*----------------------------------------------------------*
+003690*    0000-MAINLINE
+003700*----------------------------------------------------------*
+003710 0000-MAINLINE.
+003720     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+003730     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+003740         UNTIL DM100-WS-EOF.
+003750     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+003760     STOP RUN.
+003770 0000-EXIT.
+003780     EXIT.
+003790*----------------------------------------------------------*
+003800*    1000-INITIALIZE  -  OPEN FILES, GET RESTART PARM,
+003810*                        PRIME THE FIRST READ
+003820*----------------------------------------------------------*
+003830 1000-INITIALIZE.
+003840     ACCEPT DM100-WS-RUN-DATE FROM DATE YYYYMMDD.
+003850     STRING DM100-WS-RUN-YYYY "-" DM100-WS-RUN-MM "-"
+003860             DM100-WS-RUN-DD DELIMITED BY SIZE
+003870             INTO DM100-WS-RUN-DATE-EDIT.
+003880     ACCEPT DM100-WS-RUN-TIME FROM TIME.
+003890     MOVE DM100-WS-RUN-TIME TO DM100-WS-JOB-ID.
+003900     PERFORM 1100-PARSE-RESTART-PARM THRU 1100-EXIT.
+003910     OPEN INPUT INFILE.
+003920     IF DM100-WS-INFILE-STATUS NOT = "00"
+003930         DISPLAY "DM100 - UNABLE TO OPEN INFILE, FILE STATUS = "
+003940             DM100-WS-INFILE-STATUS
+003950         MOVE 16 TO RETURN-CODE
+003960         STOP RUN
+003970     END-IF.
+003980     IF DM100-WS-RESTART-REQUESTED
+003990         OPEN EXTEND OUTFILE
+004000         OPEN EXTEND RPTFILE
+004010         OPEN EXTEND REJFILE
+004020     ELSE
+004030         OPEN OUTPUT OUTFILE
+004040         OPEN OUTPUT RPTFILE
+004050         OPEN OUTPUT REJFILE
+004060     END-IF.
+004070     IF DM100-WS-OUTFILE-STATUS NOT = "00"
+004080         DISPLAY "DM100 - UNABLE TO OPEN OUTFILE, FILE STATUS = "
+004090             DM100-WS-OUTFILE-STATUS
+004100         MOVE 16 TO RETURN-CODE
+004110         STOP RUN
+004120     END-IF.
+004130     IF DM100-WS-RPTFILE-STATUS NOT = "00"
+004140         DISPLAY "DM100 - UNABLE TO OPEN RPTFILE, FILE STATUS = "
+004150             DM100-WS-RPTFILE-STATUS
+004160         MOVE 16 TO RETURN-CODE
+004170         STOP RUN
+004180     END-IF.
+004190     IF DM100-WS-REJFILE-STATUS NOT = "00"
+004200         DISPLAY "DM100 - UNABLE TO OPEN REJFILE, FILE STATUS = "
+004210             DM100-WS-REJFILE-STATUS
+004220         MOVE 16 TO RETURN-CODE
+004230         STOP RUN
+004240     END-IF.
+004250     OPEN EXTEND AUDITFL.
+004260     IF DM100-WS-AUDFILE-STATUS NOT = "00"
+004270         OPEN OUTPUT AUDITFL
+004280     END-IF.
+004290     IF DM100-WS-AUDFILE-STATUS NOT = "00"
+004300         DISPLAY "DM100 - UNABLE TO OPEN AUDITFL, FILE STATUS = "
+004310             DM100-WS-AUDFILE-STATUS
+004320         MOVE 16 TO RETURN-CODE
+004330         STOP RUN
+004340     END-IF.
+004350     PERFORM 1300-OPEN-LOOKUP-FILE THRU 1300-EXIT.
+004360     IF DM100-WS-RESTART-REQUESTED
+004370         PERFORM 1200-READ-CHECKPOINT THRU 1200-EXIT
+004380     END-IF.
+004390     PERFORM 2100-READ-INFILE THRU 2100-EXIT.
+004400     IF DM100-WS-RESTART-REQUESTED
+004410         PERFORM 2050-SKIP-TO-RESTART-POINT THRU 2050-EXIT
+004420     END-IF.
+004430 1000-EXIT.
+004440     EXIT.
+004450*----------------------------------------------------------*
+004460*    1100-PARSE-RESTART-PARM
+004470*         PARM FORMAT IS RESTART=NNNNNNN, DELIVERED BY THE
+004480*         OPERATING SYSTEM IN THE LINKAGE SECTION PARM AREA
+004490*----------------------------------------------------------*
+004500 1100-PARSE-RESTART-PARM.
+004510     IF DM100-LK-PARM-LEN NOT < 15
+004520         AND DM100-LK-PARM-TEXT (1:8) = "RESTART="
+004530         IF DM100-LK-PARM-TEXT (9:7) IS NUMERIC
+004540             MOVE DM100-LK-PARM-TEXT (9:7)
+004550                 TO DM100-WS-RESTART-DIGITS
+004560             MOVE DM100-WS-RESTART-DIGITS
+004570                 TO DM100-WS-RESTART-POINT
+004580             MOVE "Y" TO DM100-WS-RESTART-SWITCH
+004590         ELSE
+004600             DISPLAY "DM100 - RESTART PARM DIGITS ARE NOT "
+004610                 "NUMERIC, RUNNING WITHOUT RESTART"
+004620         END-IF
+004630     END-IF.
+004640 1100-EXIT.
+004650     EXIT.
+004660*----------------------------------------------------------*
+004670*    1200-READ-CHECKPOINT
+004680*         RECOVER THE LAST RECORD NUMBER PROCESSED AND THE
+004690*         RUN COUNTERS FROM THE PRIOR RUN'S CHECKPOINT, READ
+004700*         FROM CHKPIN SO THIS RUN'S OWN CHKPFILE GENERATION
+004710*         DOES NOT HAVE TO DOUBLE AS ITS OWN INPUT
+004720*----------------------------------------------------------*
+004730 1200-READ-CHECKPOINT.
+004740     OPEN INPUT CHKPIN.
+004750     IF DM100-WS-CHKPINFILE-STATUS NOT = "00"
+004760         DISPLAY "DM100 - UNABLE TO OPEN CHKPIN, FILE STATUS = "
+004770             DM100-WS-CHKPINFILE-STATUS
+004780         MOVE 16 TO RETURN-CODE
+004790         STOP RUN
+004800     END-IF.
+004810     READ CHKPIN
+004820         AT END
+004830             CONTINUE
+004840         NOT AT END
+004850             IF DM100-CHKPIN-LAST-REC-NO
+004860                     > DM100-WS-RESTART-POINT
+004870                 MOVE DM100-CHKPIN-LAST-REC-NO
+004880                     TO DM100-WS-RESTART-POINT
+004890             END-IF
+004900             MOVE DM100-CHKPIN-RECS-PROCESSED
+004910                 TO DM100-WS-RECS-PROCESSED
+004920             MOVE DM100-CHKPIN-RECS-REJECTED
+004930                 TO DM100-WS-RECS-REJECTED
+004940             MOVE DM100-CHKPIN-RECS-FROM-CACHE
+004950                 TO DM100-WS-RECS-FROM-CACHE
+004960             MOVE DM100-CHKPIN-CONTROL-TOTAL
+004970                 TO DM100-WS-CONTROL-TOTAL
+004980             MOVE DM100-CHKPIN-PAGE-COUNT
+004990                 TO DM100-WS-PAGE-COUNT
+005000             MOVE DM100-CHKPIN-LINE-COUNT
+005010                 TO DM100-WS-LINE-COUNT
+005020     END-READ.
+005030     CLOSE CHKPIN.
+005040 1200-EXIT.
+005050     EXIT.
+005060*----------------------------------------------------------*
+005070*    1300-OPEN-LOOKUP-FILE
+005080*         CREATE THE LOOKUP FILE THE FIRST TIME IT IS USED
+005090*----------------------------------------------------------*
+005100 1300-OPEN-LOOKUP-FILE.
+005110     OPEN I-O LKUPFILE.
+005120     IF DM100-WS-LKUPFILE-STATUS NOT = "00"
+005130         OPEN OUTPUT LKUPFILE
+005140         CLOSE LKUPFILE
+005150         OPEN I-O LKUPFILE
+005160     END-IF.
+005170     IF DM100-WS-LKUPFILE-STATUS NOT = "00"
+005180         DISPLAY "DM100 - UNABLE TO OPEN LKUPFILE, FILE STATUS = "
+005190             DM100-WS-LKUPFILE-STATUS
+005200         MOVE 16 TO RETURN-CODE
+005210         STOP RUN
+005220     END-IF.
+005230 1300-EXIT.
+005240     EXIT.
+005250*----------------------------------------------------------*
+005260*    2000-PROCESS-TRANSACTION  -  MAIN PROCESSING LOOP
+005270*----------------------------------------------------------*
+005280 2000-PROCESS-TRANSACTION.
+005290     PERFORM 2010-PROCESS-CURRENT-RECORD THRU 2010-EXIT.
+005300     PERFORM 2900-CHECKPOINT-CHECK THRU 2900-EXIT.
+005310     PERFORM 2100-READ-INFILE THRU 2100-EXIT.
+005320 2000-EXIT.
+005330     EXIT.
+005340*----------------------------------------------------------*
+005350*    2010-PROCESS-CURRENT-RECORD
+005360*         VALIDATE, LOOK UP, CALCULATE AND WRITE THE RECORD
+005370*         CURRENTLY IN DM100-INPUT-RECORD.  SHARED BY THE
+005380*         MAIN PROCESSING LOOP ABOVE AND BY THE RESTART SKIP
+005390*         LOOP BELOW SO A RESUBMITTED RECORD ENCOUNTERED
+005400*         WHILE SKIPPING IS PROCESSED THE SAME WAY IT WOULD
+005410*         BE IF READ DURING NORMAL MAINLINE PROCESSING.
+005420*----------------------------------------------------------*
+005430 2010-PROCESS-CURRENT-RECORD.
+005440     PERFORM 2200-VALIDATE-PAIR THRU 2200-EXIT.
+005450     IF DM100-WS-PAIR-INVALID
+005460         PERFORM 2600-WRITE-REJECT THRU 2600-EXIT
+005470     ELSE
+005480         PERFORM 2300-LOOKUP-PAIR THRU 2300-EXIT
+005490         IF DM100-WS-PAIR-FOUND
+005500             PERFORM 2500-WRITE-OUTPUT THRU 2500-EXIT
+005510             PERFORM 2550-WRITE-RPT-DETAIL THRU 2550-EXIT
+005520             PERFORM 2700-WRITE-AUDIT THRU 2700-EXIT
+005530         ELSE
+005540             PERFORM 2400-CALCULATE-PRODUCT THRU 2400-EXIT
+005550             IF DM100-WS-SIZE-ERROR-OCCURRED
+005560                 PERFORM 2600-WRITE-REJECT THRU 2600-EXIT
+005570             ELSE
+005580                 PERFORM 2450-STORE-LOOKUP THRU 2450-EXIT
+005590                 PERFORM 2500-WRITE-OUTPUT THRU 2500-EXIT
+005600                 PERFORM 2550-WRITE-RPT-DETAIL THRU 2550-EXIT
+005610                 PERFORM 2700-WRITE-AUDIT THRU 2700-EXIT
+005620             END-IF
+005630         END-IF
+005640     END-IF.
+005650 2010-EXIT.
+005660     EXIT.
+005670*----------------------------------------------------------*
+005680*    2050-SKIP-TO-RESTART-POINT
+005690*         FAST-FORWARD PAST PRIOR RUN'S COMPLETED RECORDS.
+005700*         A RECORD MARKED RESUBMITTED IS PROCESSED IN PLACE
+005710*         EVEN THOUGH IT FALLS BEFORE THE RESTART POINT, SINCE
+005720*         A CORRECTED RESUBMISSION NEEDS TO BE REPROCESSED
+005730*         RATHER THAN ASSUMED ALREADY HANDLED BY THE FAILED
+005740*         RUN - BUT THE SKIP THEN RESUMES FOR THE REMAINING
+005750*         RECORDS UP TO THE TRUE RESTART POINT INSTEAD OF
+005760*         FALLING INTO FULL REPROCESSING FOR THE REST OF THE
+005770*         FILE, WHICH WOULD DUPLICATE ALREADY-PROCESSED
+005780*         RECORDS AND DOUBLE-COUNT THE RECONCILIATION TOTALS.
+005790*----------------------------------------------------------*
+005800 2050-SKIP-TO-RESTART-POINT.
+005810     PERFORM 2060-SKIP-ONE-RECORD THRU 2060-EXIT
+005820         UNTIL DM100-WS-RECS-READ > DM100-WS-RESTART-POINT
+005830            OR DM100-WS-EOF.
+005840 2050-EXIT.
+005850     EXIT.
+005860*----------------------------------------------------------*
+005870*    2060-SKIP-ONE-RECORD
+005880*         PROCESS THE CURRENT RECORD IF IT IS A RESUBMISSION,
+005890*         THEN ADVANCE TO THE NEXT RECORD ON INFILE.  THE
+005900*         RECONCILIATION COUNTERS ARE SAVED BEFORE AND RESTORED
+005910*         AFTER THE REPROCESSING CALL - THIS RECORD'S ORIGINAL
+005920*         DISPOSITION IS ALREADY INCLUDED IN THE COUNTERS SEEDED
+005930*         FROM THE CHECKPOINT, SO ONLY THE CORRECTED OUTFILE/
+005940*         REJFILE/AUDITFL ENTRY IS WANTED HERE, NOT A SECOND
+005950*         CONTRIBUTION TO THE RUN TOTALS FOR THE SAME PHYSICAL
+005960*         RECORD.
+005970*----------------------------------------------------------*
+005980 2060-SKIP-ONE-RECORD.
+005990     IF DM100-IN-STATUS-RESUBMITTED
+006000         MOVE DM100-WS-RECS-PROCESSED
+006010             TO DM100-WS-SAVE-RECS-PROCESSED
+006020         MOVE DM100-WS-RECS-REJECTED
+006030             TO DM100-WS-SAVE-RECS-REJECTED
+006040         MOVE DM100-WS-RECS-FROM-CACHE
+006050             TO DM100-WS-SAVE-RECS-FROM-CACHE
+006060         MOVE DM100-WS-CONTROL-TOTAL
+006070             TO DM100-WS-SAVE-CONTROL-TOTAL
+006080         PERFORM 2010-PROCESS-CURRENT-RECORD THRU 2010-EXIT
+006090         MOVE DM100-WS-SAVE-RECS-PROCESSED
+006100             TO DM100-WS-RECS-PROCESSED
+006110         MOVE DM100-WS-SAVE-RECS-REJECTED
+006120             TO DM100-WS-RECS-REJECTED
+006130         MOVE DM100-WS-SAVE-RECS-FROM-CACHE
+006140             TO DM100-WS-RECS-FROM-CACHE
+006150         MOVE DM100-WS-SAVE-CONTROL-TOTAL
+006160             TO DM100-WS-CONTROL-TOTAL
+006170         PERFORM 2900-CHECKPOINT-CHECK THRU 2900-EXIT
+006180     END-IF.
+006190     PERFORM 2100-READ-INFILE THRU 2100-EXIT.
+006200 2060-EXIT.
+006210     EXIT.
+006220*----------------------------------------------------------*
+006230*    2100-READ-INFILE  -  READ THE NEXT TRANSACTION RECORD
+006240*----------------------------------------------------------*
+006250 2100-READ-INFILE.
+006260     READ INFILE
+006270         AT END
+006280             MOVE "Y" TO DM100-WS-EOF-SWITCH
+006290         NOT AT END
+006300             ADD 1 TO DM100-WS-RECS-READ
+006310     END-READ.
+006320 2100-EXIT.
+006330     EXIT.
+006340*----------------------------------------------------------*
+006350*    2200-VALIDATE-PAIR
+006360*         REJECT ZERO AND OUT-OF-RANGE NUM1/NUM2 VALUES, AND
+006370*         ANY RECORD THAT IS NOT A WELL-FORMED TRANSACTION
+006380*----------------------------------------------------------*
+006390 2200-VALIDATE-PAIR.
+006400     MOVE "Y" TO DM100-WS-VALID-SWITCH.
+006410     IF DM100-IN-NUM1 = ZERO OR DM100-IN-NUM2 = ZERO
+006420         MOVE "N" TO DM100-WS-VALID-SWITCH
+006430         MOVE "NUM1 OR NUM2 IS ZERO" TO DM100-REJD-REASON
+006440     ELSE
+006450         IF DM100-IN-NUM1 < DM100-WS-NUM-MINIMUM
+006460                 OR DM100-IN-NUM1 > DM100-WS-NUM-MAXIMUM
+006470                 OR DM100-IN-NUM2 < DM100-WS-NUM-MINIMUM
+006480                 OR DM100-IN-NUM2 > DM100-WS-NUM-MAXIMUM
+006490             MOVE "N" TO DM100-WS-VALID-SWITCH
+006500             MOVE "NUM1 OR NUM2 OUTSIDE VALID RANGE"
+006510                 TO DM100-REJD-REASON
+006520         ELSE
+006530             IF NOT DM100-IN-TYPE-TRANSACTION
+006540                 MOVE "N" TO DM100-WS-VALID-SWITCH
+006550                 MOVE "INVALID RECORD TYPE"
+006560                     TO DM100-REJD-REASON
+006570             ELSE
+006580                 IF DM100-IN-TRANS-DATE = ZERO
+006590                     MOVE "N" TO DM100-WS-VALID-SWITCH
+006600                     MOVE "TRANSACTION DATE MISSING"
+006610                         TO DM100-REJD-REASON
+006620                 END-IF
+006630             END-IF
+006640         END-IF
+006650     END-IF.
+006660 2200-EXIT.
+006670     EXIT.
+006680*----------------------------------------------------------*
+006690*    2300-LOOKUP-PAIR
+006700*         CHECK THE CACHE FOR A PREVIOUSLY COMPUTED RESULT
+006710*----------------------------------------------------------*
+006720 2300-LOOKUP-PAIR.
+006730     MOVE "N" TO DM100-WS-FOUND-SWITCH.
+006740     MOVE DM100-IN-NUM1 TO DM100-LKUP-NUM1.
+006750     MOVE DM100-IN-NUM2 TO DM100-LKUP-NUM2.
+006760     READ LKUPFILE
+006770         KEY IS DM100-LKUP-KEY
+006780         INVALID KEY
+006790             CONTINUE
+006800         NOT INVALID KEY
+006810             MOVE "Y" TO DM100-WS-FOUND-SWITCH
+006820             MOVE DM100-LKUP-RESULT TO DM100-WS-RESULT
+006830             ADD 1 TO DM100-WS-RECS-FROM-CACHE
+006840     END-READ.
+006850 2300-EXIT.
+006860     EXIT.
+006870*----------------------------------------------------------*
+006880*    2400-CALCULATE-PRODUCT
+006890*         MULTIPLY WITH AN ON SIZE ERROR CHECK
+006900*----------------------------------------------------------*
+006910 2400-CALCULATE-PRODUCT.
+006920     MOVE "N" TO DM100-WS-SIZE-ERROR-SWITCH.
+006930     MULTIPLY DM100-IN-NUM1 BY DM100-IN-NUM2
+006940             GIVING DM100-WS-RESULT
+006950         ON SIZE ERROR
+006960             MOVE "Y" TO DM100-WS-SIZE-ERROR-SWITCH
+006970             MOVE "PRODUCT EXCEEDS 9999999"
+006980                 TO DM100-REJD-REASON
+006990     END-MULTIPLY.
+007000 2400-EXIT.
+007010     EXIT.
+007020*----------------------------------------------------------*
+007030*    2450-STORE-LOOKUP
+007040*         ADD THE NEWLY COMPUTED RESULT TO THE CACHE
+007050*----------------------------------------------------------*
+007060 2450-STORE-LOOKUP.
+007070     MOVE DM100-IN-NUM1 TO DM100-LKUP-NUM1.
+007080     MOVE DM100-IN-NUM2 TO DM100-LKUP-NUM2.
+007090     MOVE DM100-WS-RESULT TO DM100-LKUP-RESULT.
+007100     WRITE DM100-LOOKUP-RECORD
+007110         INVALID KEY
+007120             CONTINUE
+007130     END-WRITE.
+007140 2450-EXIT.
+007150     EXIT.
+007160*----------------------------------------------------------*
+007170*    2500-WRITE-OUTPUT  -  WRITE THE OUTPUT TRANSACTION RECORD
+007180*----------------------------------------------------------*
+007190 2500-WRITE-OUTPUT.
+007200     MOVE DM100-IN-NUM1 TO DM100-OUT-NUM1.
+007210     MOVE DM100-IN-NUM2 TO DM100-OUT-NUM2.
+007220     MOVE DM100-WS-RESULT TO DM100-OUT-RESULT.
+007230     MOVE DM100-IN-TRANS-DATE TO DM100-OUT-TRANS-DATE.
+007240     MOVE "T" TO DM100-OUT-REC-TYPE.
+007250     MOVE "N" TO DM100-OUT-SIZE-ERR-FLAG.
+007260     WRITE DM100-OUTPUT-RECORD.
+007270     ADD 1 TO DM100-WS-RECS-PROCESSED.
+007280     ADD DM100-WS-RESULT TO DM100-WS-CONTROL-TOTAL.
+007290 2500-EXIT.
+007300     EXIT.
+007310*----------------------------------------------------------*
+007320*    2550-WRITE-RPT-DETAIL
+007330*         WRITE ONE DETAIL LINE OF THE PRINT REPORT,
+007340*         STARTING A NEW PAGE WHEN THE CURRENT ONE IS FULL
+007350*----------------------------------------------------------*
+007360 2550-WRITE-RPT-DETAIL.
+007370     IF DM100-WS-LINE-COUNT = ZERO
+007380             OR DM100-WS-LINE-COUNT >= DM100-WS-LINES-PER-PAGE
+007390         PERFORM 8200-WRITE-RPT-HEADING THRU 8200-EXIT
+007400     END-IF.
+007410     MOVE DM100-IN-NUM1 TO DM100-RPTD-NUM1.
+007420     MOVE DM100-IN-NUM2 TO DM100-RPTD-NUM2.
+007430     MOVE DM100-WS-RESULT TO DM100-RPTD-RESULT.
+007440     MOVE DM100-RPT-DETAIL-LINE TO DM100-RPT-LINE.
+007450     WRITE DM100-RPT-LINE.
+007460     ADD 1 TO DM100-WS-LINE-COUNT.
+007470 2550-EXIT.
+007480     EXIT.
+007490*----------------------------------------------------------*
+007500*    2600-WRITE-REJECT
+007510*         WRITE A LINE TO THE EXCEPTIONS REPORT
+007520*----------------------------------------------------------*
+007530 2600-WRITE-REJECT.
+007540     MOVE DM100-IN-NUM1 TO DM100-REJD-NUM1.
+007550     MOVE DM100-IN-NUM2 TO DM100-REJD-NUM2.
+007560     MOVE DM100-REJ-DETAIL-LINE TO DM100-REJ-LINE.
+007570     WRITE DM100-REJ-LINE.
+007580     ADD 1 TO DM100-WS-RECS-REJECTED.
+007590 2600-EXIT.
+007600     EXIT.
+007610*----------------------------------------------------------*
+007620*    2700-WRITE-AUDIT
+007630*         APPEND TO THE PERSISTENT AUDIT LOG.  DM100-AUDD-STATUS
+007640*         CARRIES THE INPUT RECORD'S STATUS ("N"/"R") SO A
+007650*         RESUBMITTED CORRECTION IS DISTINGUISHABLE IN THE AUDIT
+007660*         TRAIL FROM THE ORIGINAL ENTRY IT CORRECTS, RATHER THAN
+007670*         LOOKING LIKE AN UNEXPLAINED DUPLICATE FOR THE SAME PAIR.
+007680*----------------------------------------------------------*
+007690 2700-WRITE-AUDIT.
+007700     MOVE DM100-WS-JOB-ID TO DM100-AUDD-JOB-ID.
+007710     MOVE DM100-WS-RUN-DATE-EDIT TO DM100-AUDD-RUN-DATE.
+007720     MOVE DM100-IN-NUM1 TO DM100-AUDD-NUM1.
+007730     MOVE DM100-IN-NUM2 TO DM100-AUDD-NUM2.
+007740     MOVE DM100-WS-RESULT TO DM100-AUDD-RESULT.
+007750     MOVE DM100-IN-STATUS TO DM100-AUDD-STATUS.
+007760     MOVE DM100-AUD-DETAIL-LINE TO DM100-AUD-LINE.
+007770     WRITE DM100-AUD-LINE.
+007780 2700-EXIT.
+007790     EXIT.
+007800*----------------------------------------------------------*
+007810*    2900-CHECKPOINT-CHECK
+007820*         WRITE A CHECKPOINT EVERY N RECORDS
+007830*----------------------------------------------------------*
+007840 2900-CHECKPOINT-CHECK.
+007850     DIVIDE DM100-WS-RECS-READ BY DM100-WS-CHECKPOINT-INTERVAL
+007860         GIVING DM100-WS-CKPT-QUOTIENT
+007870         REMAINDER DM100-WS-CKPT-REMAINDER.
+007880     IF DM100-WS-CKPT-REMAINDER = ZERO
+007890         PERFORM 7000-WRITE-CHECKPOINT THRU 7000-EXIT
+007900     END-IF.
+007910 2900-EXIT.
+007920     EXIT.
+007930*----------------------------------------------------------*
+007940*    7000-WRITE-CHECKPOINT
+007950*         SAVE THE LAST RECORD NUMBER PROCESSED AND THE RUN
+007960*         COUNTERS NEEDED TO RESUME THE RECONCILIATION REPORT
+007970*----------------------------------------------------------*
+007980 7000-WRITE-CHECKPOINT.
+007990     MOVE DM100-WS-JOB-ID TO DM100-CHKPT-JOB-ID.
+008000     MOVE DM100-WS-RUN-DATE-EDIT TO DM100-CHKPT-RUN-DATE.
+008010     MOVE DM100-WS-RECS-READ TO DM100-CHKPT-LAST-REC-NO.
+008020     MOVE DM100-WS-RECS-PROCESSED TO DM100-CHKPT-RECS-PROCESSED.
+008030     MOVE DM100-WS-RECS-REJECTED TO DM100-CHKPT-RECS-REJECTED.
+008040     MOVE DM100-WS-RECS-FROM-CACHE TO DM100-CHKPT-RECS-FROM-CACHE.
+008050     MOVE DM100-WS-CONTROL-TOTAL TO DM100-CHKPT-CONTROL-TOTAL.
+008060     MOVE DM100-WS-PAGE-COUNT TO DM100-CHKPT-PAGE-COUNT.
+008070     MOVE DM100-WS-LINE-COUNT TO DM100-CHKPT-LINE-COUNT.
+008080     OPEN OUTPUT CHKPFILE.
+008090     IF DM100-WS-CHKPFILE-STATUS NOT = "00"
+008100         DISPLAY "DM100 - UNABLE TO OPEN CHKPFILE, FILE STATUS = "
+008110             DM100-WS-CHKPFILE-STATUS
+008120         MOVE 16 TO RETURN-CODE
+008130         STOP RUN
+008140     END-IF.
+008150     WRITE DM100-CHKPT-RECORD.
+008160     CLOSE CHKPFILE.
+008170 7000-EXIT.
+008180     EXIT.
+008190*----------------------------------------------------------*
+008200*    8000-FINALIZE  -  WRITE THE REPORT TOTALS, CLOSE FILES
+008210*----------------------------------------------------------*
+008220 8000-FINALIZE.
+008230     PERFORM 7000-WRITE-CHECKPOINT THRU 7000-EXIT.
+008240     PERFORM 8300-WRITE-RPT-TOTALS THRU 8300-EXIT.
+008250     CLOSE INFILE.
+008260     CLOSE OUTFILE.
+008270     CLOSE RPTFILE.
+008280     CLOSE REJFILE.
+008290     CLOSE AUDITFL.
+008300     CLOSE LKUPFILE.
+008310 8000-EXIT.
+008320     EXIT.
+008330*----------------------------------------------------------*
+008340*    8200-WRITE-RPT-HEADING
+008350*         START A NEW REPORT PAGE - DATE HEADING, PAGE
+008360*         NUMBER AND NUM1/NUM2/RESULT COLUMN HEADERS
+008370*----------------------------------------------------------*
+008380 8200-WRITE-RPT-HEADING.
+008390     ADD 1 TO DM100-WS-PAGE-COUNT.
+008400     MOVE DM100-WS-RUN-DATE-EDIT TO DM100-RPTH-RUN-DATE.
+008410     MOVE DM100-WS-PAGE-COUNT TO DM100-RPTH-PAGE-NO.
+008420     MOVE DM100-RPT-HDG-LINE-1 TO DM100-RPT-LINE.
+008430     WRITE DM100-RPT-LINE.
+008440     MOVE DM100-RPT-HDG-LINE-2 TO DM100-RPT-LINE.
+008450     WRITE DM100-RPT-LINE.
+008460     MOVE DM100-RPT-HDG-LINE-3 TO DM100-RPT-LINE.
+008470     WRITE DM100-RPT-LINE.
+008480     MOVE ZERO TO DM100-WS-LINE-COUNT.
+008490 8200-EXIT.
+008500     EXIT.
+008510*----------------------------------------------------------*
+008520*    8300-WRITE-RPT-TOTALS
+008530*         CONTROL TOTAL / RECORD COUNT RECONCILIATION,
+008540*         PRINTED AT THE END OF THE REPORT
+008550*----------------------------------------------------------*
+008560 8300-WRITE-RPT-TOTALS.
+008570     MOVE "RECORDS READ.................." TO
+008580         DM100-RPTT-LABEL.
+008590     MOVE DM100-WS-RECS-READ TO DM100-RPTT-VALUE.
+008600     MOVE DM100-RPT-TOTALS-LINE TO DM100-RPT-LINE.
+008610     WRITE DM100-RPT-LINE.
+008620     MOVE "RECORDS PROCESSED SUCCESSFULLY" TO
+008630         DM100-RPTT-LABEL.
+008640     MOVE DM100-WS-RECS-PROCESSED TO DM100-RPTT-VALUE.
+008650     MOVE DM100-RPT-TOTALS-LINE TO DM100-RPT-LINE.
+008660     WRITE DM100-RPT-LINE.
+008670     MOVE "RECORDS REJECTED.............." TO
+008680         DM100-RPTT-LABEL.
+008690     MOVE DM100-WS-RECS-REJECTED TO DM100-RPTT-VALUE.
+008700     MOVE DM100-RPT-TOTALS-LINE TO DM100-RPT-LINE.
+008710     WRITE DM100-RPT-LINE.
+008720     MOVE "RECORDS SATISFIED FROM CACHE.." TO
+008730         DM100-RPTT-LABEL.
+008740     MOVE DM100-WS-RECS-FROM-CACHE TO DM100-RPTT-VALUE.
+008750     MOVE DM100-RPT-TOTALS-LINE TO DM100-RPT-LINE.
+008760     WRITE DM100-RPT-LINE.
+008770     MOVE "CONTROL TOTAL (SUM OF RESULTS)" TO
+008780         DM100-RPTT-LABEL.
+008790     MOVE DM100-WS-CONTROL-TOTAL TO DM100-RPTT-VALUE.
+008800     MOVE DM100-RPT-TOTALS-LINE TO DM100-RPT-LINE.
+008810     WRITE DM100-RPT-LINE.
+008820 8300-EXIT.
+008830     EXIT.
